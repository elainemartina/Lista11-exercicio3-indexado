@@ -1,549 +1,1338 @@
-      $set sourceformat"free"
-      *>Divisão de Identificação do Programa
-       identification division.
-       program-id. "lista11ex3indexado".
-       author. "Elaine Martina André".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-      *>Divisão Para Configuração do Ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>------------------------------------------------------------------------
-      *>-----Declaração dos Recursos Externos
-       input-output section.
-       file-control.
-
-           select arqCadAlunosIndex assign to "arqCadAlunosIndex.dat"   *> Select - Add o Nome do Arquivo e Assign - Associa o Arquivo Fisico
-           organization is indexed                                      *> Forma de Organização Dos Dados
-           access mode is dynamic                                       *> Acess - Como Vou Acessar os Dados
-           lock mode is automatic                                       *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
-           record key is fd-cod-aluno                                   *> Chave
-           file status is ws-fs-arqCadAlunosIndex.                      *> File Status- Status da Ultima Operação
-
-       i-o-control.
-
-      *>------------------------------------------------------------------------
-      *>Declaração de Variáveis
-       data division.
-
-      *>----Variaveis de Arquivos
-       file section.
-       fd arqCadAlunosIndex.  *> Inicio da Declração das Variaveis do Arquivo
-       01  fd-alunos.
-           05  fd-cod-aluno                        pic 9(03).
-           05  fd-aluno                            pic x(25).
-           05  fd-endereco                         pic x(35).
-           05  fd-mae                              pic x(25).
-           05  fd-pai                              pic x(25).
-           05  fd-telefone                         pic x(15).
-           05  fd-notas.
-               10  fd-nota1                        pic 9(02)v99.
-               10  fd-nota2                        pic 9(02)v99.
-               10  fd-nota3                        pic 9(02)v99.
-               10  fd-nota4                        pic 9(02)v99.
-
-      *>------------------------------------------------------------------------
-      *>----Variaveis de Trabalho
-       working-storage section.
-       77  ws-fs-arqCadAlunosIndex                 pic  9(02).
-
-       01  ws-alunos.
-           05  ws-cod-aluno                        pic 9(03).
-           05  ws-aluno                            pic x(25).
-           05  ws-endereco                         pic x(35).
-           05  ws-mae                              pic x(25).
-           05  ws-pai                              pic x(25).
-           05  ws-telefone                         pic x(15).
-           05  ws-notas.
-               10  ws-nota1                        pic 9(02)v99.
-               10  ws-nota2                        pic 9(02)v99.
-               10  ws-nota3                        pic 9(02)v99.
-               10  ws-nota4                        pic 9(02)v99.
-
-       77  ws-menu                                 pic x(02).
-       77  ws-aux                                  pic x(01).
-
-       77  ws-sair                                 pic  x(01).
-          88  ws-fechar-programa                   value "S" "s".
-          88  ws-voltar-tela                       value "V" "v".
-
-       01 ws-msn-erro.
-           05 ws-msn-erro-ofsset                   pic 9(04).
-           05 filler                               pic x(01) value "-".
-           05 ws-msn-erro-cod                      pic 9(02).
-           05 filler                               pic x(01) value space.
-           05 ws-msn-erro-text                     pic x(42).
-      *>------------------------------------------------------------------------
-
-      *>----Variaveis Para Comunicação Entre Programas
-       linkage section.
-
-      *>----Declaração de Tela
-       screen section.
-
-      *>------------------------------------------------------------------------
-      *>Declaração do Corpo do Programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>                     Procedimentos de Inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *>   Open i-o - Abre o Arquivo Para Leitura e Escrita
-           open i-o arqCadAlunosIndex
-      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero (Comando Executado com Sucesso) e Cinco Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-           if ws-fs-arqCadAlunosIndex  <> 00
-           and ws-fs-arqCadAlunosIndex <> 05 then
-               move 1                                          to ws-msn-erro-ofsset
-               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
-               move "Erro ao Abrir arq. arqCadAlunosIndex "    to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-      *>   Inicialização do Menu
-           move  spaces    to     ws-menu
-
-           .
-       inicializa-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                         Processamento Principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until ws-fechar-programa
-               move space to ws-sair
-
-      *>       Menu do Programa
-               display "Insira '1' Para Cadastrar Aluno"
-               display "Insira '2' Para Cadastrar Notas"
-               display "Insira '3' Para Consulta Indexada"
-               display "Insira '4' Para Consulta Sequencial"
-               display "Insira '5' Para Deletar"
-               display "Insira '6' Para Alterar"
-               display "Insira 'S' Para Sair"
-               accept ws-menu
-
-      *>       Escolha das Opções do Menu do Programa
-               evaluate  ws-menu
-       *>          Cadastrar Aluno
-                   when = '1'
-                       perform cadastrar-aluno
-       *>          Cadastrar Notas
-                   when = '2'
-                       perform cadastrar-notas
-       *>          Fazer Consulta Indexada (Apartir do Ponto Informado)
-                   when = '3'
-                       perform consulta-indexada
-       *>          Fazer Consulta Sequencial de 1 em 1 do Primeiro ao Ultimo ou do Ultimo ao Primeiro
-                   when = '4'
-                       perform consulta-sequencial-next
-       *>          Deletar Cadastro Informado
-                   when = '5'
-                       perform deletar-cadastro
-       *>          Alterar Cadastro Informado
-                   when = '6'
-                       perform alterar-cadastro
-       *>          Fechar o Programa
-                   when = "S"
-                       perform finaliza
-       *>          Caso a Entrada Inserida Não Seja Nenhuma das Opções do Menu
-                   when other
-                       display "Opcao Invalida!"
-               end-evaluate
-
-           end-perform
-
-      *>   O Aceite Abaixo Serve Unicamente Para Manter a Tela Parada
-           accept ws-aux
-
-           .
-       processamento-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                          Cadastro de Alunos
-      *>------------------------------------------------------------------------
-       cadastrar-aluno section.
-
-           perform until ws-voltar-tela
-
-               display erase
-               display "-------  Cadastro de Alunos -------"
-      *>       Cadastrando os Dados dos Alunos
-               display "Codigo do Aluno: "
-               accept ws-cod-aluno
-
-               display "Nome do Aluno  : "
-               accept ws-aluno
-
-               display "Endereco       : "
-               accept ws-endereco
-
-               display "Nome da Mae    : "
-               accept ws-mae
-
-               display "Nome do Pai    : "
-               accept ws-pai
-
-               display "Telefone       : "
-               accept ws-telefone
-
-      *>       Escrever Dados no Arquivo
-               write fd-alunos from ws-alunos
-      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-               if ws-fs-arqCadAlunosIndex  <> 0 then
-                   move 2                                           to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunosIndex                     to ws-msn-erro-cod
-                   move "Erro ao Gravar arq. arqCadAlunosIndex "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-      *>       Condição de Saida
-               display " "
-               display "Deseja Cadastrar Mais um Aluno? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-
-           .
-       cadastrar-aluno-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>                          Cadastro de Notas
-      *>------------------------------------------------------------------------
-       cadastrar-notas section.
-
-           perform until ws-voltar-tela
-
-               display erase
-               display "------ Cadastro de Notas ------"
-      *>       Identificando o Aluno
-               display "Informe o Codigo do Aluno: "
-               accept ws-cod-aluno
-
-      *>       Informando as Notas do Aluno
-               display "Informe a Primeira Nota: "
-               accept ws-nota1
-
-               display "Informe a Segunda Nota : "
-               accept ws-nota2
-
-               display "Informe a Terceira Nota: "
-               accept ws-nota3
-
-               display "Informe a Quarta Nota  : "
-               accept ws-nota4
-
-      *>       Salvando as Notas no Arquivo
-               move ws-cod-aluno to fd-cod-aluno *> Preenche a Chave
-               read arqCadAlunosIndex            *> Le o Arquivo
-      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-               if ws-fs-arqCadAlunosIndex  <> 00 then
-      *>           Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
-                   if ws-fs-arqCadAlunosIndex = 23 then
-                       display "Codigo de Aluno Inexistente"
-                   else
-                       move 3                                        to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAlunosIndex                  to ws-msn-erro-cod
-                       move "Erro ao Ler arq. arqCadAlunosIndex "    to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-                   move ws-notas to fd-notas
-      *>           Reescrevendo Dados
-                   rewrite fd-alunos
-      *>           Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-                   if ws-fs-arqCadAlunosIndex  <> 00 then
-                       move 4                                          to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
-                       move "Erro ao Gravar arq. arqCadAlunosIndex "   to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-      *>       Condição de Saida
-               display " "
-               display "Deseja Cadastrar Mais Alguma Nota? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-
-           .
-       cadastrar-notas-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>           Rotina de Consulta - Lê o Arquivo de Forma Indexada
-      *>------------------------------------------------------------------------
-       consulta-indexada section.
-
-           display erase
-      *>   Identificando o Aluno
-           display "Informe o Codigo do Aluno a Ser Consultado:"
-           accept ws-cod-aluno
-
-           move ws-cod-aluno to fd-cod-aluno
-      *>   Ler Dados do Arquivo
-           read arqCadAlunosIndex
-      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero e Dez Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-           if  ws-fs-arqCadAlunosIndex <> 0
-           and ws-fs-arqCadAlunosIndex <> 10 then
-      *>       Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
-               if ws-fs-arqCadAlunosIndex = 23 then
-                   display "Codigo Informado Invalido!"
-               else
-                   move 5                                         to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunosIndex                   to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqCadAlunosIndex "     to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-
-           move  fd-alunos       to  ws-alunos
-
-      *>   Displays na Tela
-           display "Codigo       : " ws-cod-aluno
-           display "Aluno        : " ws-aluno
-           display "Endereco     : " ws-endereco
-           display "Nome da Mae  : " ws-mae
-           display "Nome do Pai  : " ws-pai
-           display "Telefone     : " ws-telefone
-           display " "
-           display "Primeira Nota: " ws-nota1
-           display "Segunda Nota : " ws-nota2
-           display "Terceira Nota: " ws-nota3
-           display "Quarta Nota  : " ws-nota4
-
-           .
-       consulta-indexada-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>      Rotina de Consulta - Lê o Arquivo de Forma Sequencial Next
-      *>------------------------------------------------------------------------
-       consulta-sequencial-next section.
-
-           perform until ws-voltar-tela
-
-               display erase
-      *>       Ler Dados do Arquivo
-               read arqCadAlunosIndex next
-      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-               if  ws-fs-arqCadAlunosIndex <> 0  then
-      *>          Tratamento de Erro - Caso O File Status dê Igual a 10 Irá Para a Section de Consulta Sequencial Prev
-                  if ws-fs-arqCadAlunosIndex = 10 then
-                      perform consultar-sequencial-prev
-                  else
-                      move 6                                       to ws-msn-erro-ofsset
-                      move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
-                      move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               end-if
-
-               move  fd-alunos       to  ws-alunos
-
-      *>       Displays na Tela
-               display "Codigo       : " ws-cod-aluno
-               display "Aluno        : " ws-aluno
-               display "Endereco     : " ws-endereco
-               display "Nome da Mae  : " ws-mae
-               display "Nome do Pai  : " ws-pai
-               display "Telefone     : " ws-telefone
-               display " "
-               display "Primeira Nota: " ws-nota1
-               display "Segunda Nota : " ws-nota2
-               display "Terceira Nota: " ws-nota3
-               display "Quarta Nota  : " ws-nota4
-
-      *>       Condição de Saida
-               display "Deseja Consultar o Proximo Aluno? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-
-           .
-       consulta-sequencial-next-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>      Rotina de Consulta - Lê o Arquivo de Forma Sequencial Prev
-      *>------------------------------------------------------------------------
-       consultar-sequencial-prev section.
-
-           perform until ws-voltar-tela
-
-               display erase
-      *>       Ler Dados do Arquivo
-               read arqCadAlunosIndex previous
-      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
-               if  ws-fs-arqCadAlunosIndex <> 0  then
-      *>          Tratamento de Erro - Caso O File Status dê Igual a 10 Irá Para a Section de Consulta Sequencial Next
-                  if ws-fs-arqCadAlunosIndex = 10 then
-                      perform consulta-sequencial-next
-                  else
-                      move 7                                       to ws-msn-erro-ofsset
-                      move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
-                      move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               end-if
-
-               move  fd-alunos       to  ws-alunos
-
-      *>       Displays na Tela
-               display "Codigo       : " ws-cod-aluno
-               display "Aluno        : " ws-aluno
-               display "Endereco     : " ws-endereco
-               display "Nome da Mae  : " ws-mae
-               display "Nome do Pai  : " ws-pai
-               display "Telefone     : " ws-telefone
-               display " "
-               display "Primeira Nota: " ws-nota1
-               display "Segunda Nota : " ws-nota2
-               display "Terceira Nota: " ws-nota3
-               display "Quarta Nota  : " ws-nota4
-
-      *>       Condição de Saida
-               display "Deseja Consultar o Aluno Anterior? 'S' ou 'V'oltar"
-               accept ws-sair
-
-           end-perform
-
-           .
-       consultar-sequencial-prev-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                  Rotina de Apagar / Delete
-      *>------------------------------------------------------------------------
-       deletar-cadastro section.
-
-           display erase
-      *>   Identificando o Aluno
-           display "Informe o Codigo do Aluno a Ser Excluido:"
-           accept ws-cod-aluno
-
-           move ws-cod-aluno to fd-cod-aluno
-      *>   Apagar Dados do Registro do Arquivo
-           delete arqCadAlunosIndex
-      *>   Tratamento de Erro - Caso O File Status dê Igual Zero a Informação Será Deletada com Sucesso
-           if  ws-fs-arqCadAlunosIndex = 0 then
-               display "Aluno de Codigo " ws-cod-aluno " Deletado Com Sucesso!"
-           else
-      *>       Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
-               if ws-fs-arqCadAlunosIndex = 23 then
-                   display "Codigo Informado Invalido!"
-               else
-                   move 8                                      to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunosIndex                to ws-msn-erro-cod
-                   move "Erro ao Ler arq. arqCadAlunosIndex "  to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-
-           .
-       deletar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de alteração de temperatura
-      *>------------------------------------------------------------------------
-       alterar-cadastro section.
-
-           display erase
-      *>   Identificando o Aluno
-           display "Informe o Codigo do Aluno a Ser Alterado:"
-           accept ws-cod-aluno
-
-           display "Altere o Cadastro Informando Todos os Dados: "
-
-      *>   Alterando os Dados do Cadastro
-           display "Aluno      : "
-           accept  ws-aluno
-
-           display "Endereco   : "
-           accept ws-endereco
-
-           display "Nome da Mae: "
-           accept ws-mae
-
-           display "Nome do Pai: "
-           accept ws-pai
-
-           display "Telefone   : "
-           accept ws-telefone
-
-      *>   Movendo os Dados Para o Arquivo
-           move ws-aluno     to fd-aluno
-           move ws-endereco  to fd-endereco
-           move ws-mae       to fd-mae
-           move ws-pai       to fd-pai
-           move ws-telefone  to fd-telefone
-
-      *>   Reescrever Dados no Arquivo
-           rewrite fd-alunos
-
-      *>   Tratamento de Erro - Caso O File Status dê Igual Zero a Informação Será Alterada com Sucesso
-           if  ws-fs-arqCadAlunosIndex = 0 then
-               display "Aluno de Codigo " ws-cod-aluno " Alterado Com Sucesso!"
-           else
-      *>       Tratamento de Erro - Caso O File Status dê Igual 23 o Registro Não Existe (Nesse Caso o Codigo)
-               if ws-fs-arqCadAlunosIndex = 23 then
-                   display "Codigo Informado Invalido!"
-               else
-                   move 9                                             to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAlunosIndex                       to ws-msn-erro-cod
-                   move "Erro ao Reescrever arq. arqCadAlunosIndex "  to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           end-if
-
-           .
-       alterar-cadastro-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                      Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
-      *>   A Mensagem é Composta por um Código, o File Status e Uma Descrição do Erro que Está Ocorrendo
-           display erase
-           display ws-msn-erro.
-
-           stop run
-
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>                          Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-      *>   Fecha o Arquivo
-           close arqCadAlunosIndex
-      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro
-           if ws-fs-arqCadAlunosIndex <> 0 then
-               move 10                                         to ws-msn-erro-ofsset
-               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqCadAlunosIndex "   to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           stop run
-
-           .
-       finaliza-exit.
-           exit.
-
-
+      $set sourceformat"free"
+      *>Divisão de Identificação do Programa
+       identification division.
+       program-id. "lista11ex3indexado".
+       author. "Elaine Martina André".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+      *>Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>-----Declaração dos Recursos Externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunosIndex assign to "arqCadAlunosIndex.dat"   *> Select - Add o Nome do Arquivo e Assign - Associa o Arquivo Fisico
+           organization is indexed                                      *> Forma de Organização Dos Dados
+           access mode is dynamic                                       *> Acess - Como Vou Acessar os Dados
+           lock mode is automatic                                       *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
+           record key is fd-cod-aluno                                   *> Chave
+           alternate record key is fd-aluno with duplicates             *> Chave Alternativa - Permite Consulta Pelo Nome
+           file status is ws-fs-arqCadAlunosIndex.                      *> File Status- Status da Ultima Operação
+
+           select arqAuditoria assign to "arqAuditoria.log"             *> Trilha de Auditoria de Cadastro/Alteração/Exclusão
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+           select arqListagemGeral assign to "arqListagemGeral.txt"     *> Relatorio de Listagem Geral da Turma
+           organization is line sequential
+           file status is ws-fs-arqListagemGeral.
+
+           select arqErros assign to "arqErros.log"                    *> Log de Erros Inesperados de File Status
+           organization is line sequential
+           file status is ws-fs-arqErros.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>Declaração de Variáveis
+       data division.
+
+      *>----Variaveis de Arquivos
+       file section.
+       fd arqCadAlunosIndex.  *> Inicio da Declração das Variaveis do Arquivo
+       01  fd-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-email                            pic x(40).
+           05  fd-turma                            pic x(10).
+           05  fd-status                           pic x(01).
+               88  fd-ativo                             value "A".
+               88  fd-inativo                           value "I".
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+
+       fd arqAuditoria.  *> Trilha de Auditoria - Uma Linha por Operação
+       01  aud-registro.
+           05  aud-cod-aluno                       pic 9(03).
+           05  filler                              pic x(01) value space.
+           05  aud-data                            pic 9(08).
+           05  filler                              pic x(01) value space.
+           05  aud-hora                            pic 9(06).
+           05  filler                              pic x(01) value space.
+           05  aud-operacao                        pic x(10).
+           05  filler                              pic x(01) value space.
+           05  aud-dados-antigos                   pic x(200).
+           05  filler                              pic x(01) value space.
+           05  aud-dados-novos                     pic x(200).
+
+       fd arqListagemGeral.  *> Relatorio de Listagem Geral - Uma Linha por Aluno
+       01  lst-linha                               pic x(80).
+
+       fd arqErros.  *> Log de Erros Inesperados - Uma Linha por Ocorrência
+       01  erro-registro.
+           05  erro-data                            pic 9(08).
+           05  filler                               pic x(01) value space.
+           05  erro-hora                            pic 9(06).
+           05  filler                               pic x(01) value space.
+           05  erro-msn                             pic x(50).
+
+      *>------------------------------------------------------------------------
+      *>----Variaveis de Trabalho
+       working-storage section.
+       77  ws-fs-arqCadAlunosIndex                 pic  9(02).
+       77  ws-fs-arqAuditoria                      pic  9(02).
+       77  ws-fs-arqListagemGeral                  pic  9(02).
+       77  ws-fs-arqErros                          pic  9(02).
+
+       01  ws-alunos.
+           05  ws-cod-aluno                        pic 9(03).
+           05  ws-aluno                            pic x(25).
+           05  ws-endereco                         pic x(35).
+           05  ws-mae                              pic x(25).
+           05  ws-pai                              pic x(25).
+           05  ws-telefone                         pic x(15).
+           05  ws-email                            pic x(40).
+           05  ws-turma                            pic x(10).
+           05  ws-status                           pic x(01).
+               88  ws-ativo                             value "A".
+               88  ws-inativo                           value "I".
+           05  ws-notas.
+               10  ws-nota1                        pic 9(02)v99.
+               10  ws-nota2                        pic 9(02)v99.
+               10  ws-nota3                        pic 9(02)v99.
+               10  ws-nota4                        pic 9(02)v99.
+
+       77  ws-menu                                 pic x(02).
+       77  ws-aux                                  pic x(01).
+
+       77  ws-sair                                 pic  x(01).
+          88  ws-fechar-programa                   value "S" "s".
+          88  ws-voltar-tela                       value "V" "v".
+
+       77  ws-cod-status                           pic x(01).
+          88  ws-cod-gravado                        value "S".
+          88  ws-cod-nao-gravado                    value "N".
+
+       77  ws-busca-nome                           pic x(25).
+       77  ws-tam-busca                            pic 9(02).
+
+       77  ws-busca-status                         pic x(01).
+          88  ws-busca-parar                        value "S".
+          88  ws-busca-continuar                    value "N".
+
+      *>----Variaveis de Apoio a Trilha de Auditoria
+       01  ws-data-hora-sistema.
+           05  ws-aud-data                         pic 9(08).
+           05  ws-aud-hora                         pic 9(06).
+           05  filler                              pic x(10).
+
+       77  ws-aud-operacao                         pic x(10).
+
+       01  ws-aud-dados-antigos                    pic x(200).
+       01  ws-aud-dados-novos                      pic x(200).
+
+      *>----Variaveis de Apoio a Listagem Geral
+       77  ws-lst-fim                              pic x(01).
+          88  ws-lst-nao-fim                        value "N".
+          88  ws-lst-eh-fim                         value "S".
+
+       77  ws-lst-media                            pic 9(02)v99.
+       77  ws-lst-situacao                         pic x(09).
+       77  ws-lst-pagina                           pic 9(04) comp.
+       77  ws-lst-linhas-pagina                    pic 9(02) comp.
+       77  ws-lst-qtd-alunos                       pic 9(05) comp.
+       77  ws-lst-qtd-aprovados                    pic 9(05) comp.
+       77  ws-lst-qtd-reprovados                   pic 9(05) comp.
+       77  ws-lst-soma-medias                      pic 9(07)v99.
+       77  ws-lst-media-turma                      pic 9(02)v99.
+
+       77  ws-lst-pagina-ed                        pic z(03)9.
+       77  ws-lst-qtd-alunos-ed                    pic z(04)9.
+       77  ws-lst-qtd-aprovados-ed                 pic z(04)9.
+       77  ws-lst-qtd-reprovados-ed                pic z(04)9.
+
+      *>   Campos Editados Usados Para Imprimir as Notas e Medias Com o
+      *>   Ponto Decimal Literal (Virgula) na Listagem - um STRING de um
+      *>   Campo Numerico Nao Editado Grava Apenas os Digitos (Sem o
+      *>   Ponto) - Ver imprimir-linha-listagem/imprimir-totais-listagem
+       77  ws-lst-nota1-ed                         pic z9,99.
+       77  ws-lst-nota2-ed                         pic z9,99.
+       77  ws-lst-nota3-ed                         pic z9,99.
+       77  ws-lst-nota4-ed                         pic z9,99.
+       77  ws-lst-media-ed                         pic z9,99.
+       77  ws-lst-media-turma-ed                   pic z9,99.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----Variaveis de Apoio ao Log de Erros / Continuação Após Erro
+       77  ws-erro-fatal                            pic x(01).
+          88  ws-erro-e-fatal                        value "S".
+          88  ws-erro-nao-fatal                      value "N".
+
+       77  ws-log-erros-status                     pic x(01).
+          88  ws-log-erros-aberto                    value "S".
+          88  ws-log-erros-fechado                   value "N".
+
+       77  ws-continuar-erro                       pic x(01).
+          88  ws-prosseguir-apos-erro                value "S" "s".
+          88  ws-parar-apos-erro                     value "N" "n".
+      *>------------------------------------------------------------------------
+
+      *>----Variaveis Para Comunicação Entre Programas
+       linkage section.
+
+      *>----Declaração de Tela
+       screen section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do Corpo do Programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Open Extend - Abre o Log de Erros Antes de Qualquer Outro Arquivo,
+      *>   Para que Mesmo uma Falha na Abertura do Cadastro Fique Registrada
+           set ws-log-erros-fechado to true
+           open extend arqErros
+           if ws-fs-arqErros  <> 00
+           and ws-fs-arqErros <> 05 then
+               move 16                                     to ws-msn-erro-ofsset
+               move ws-fs-arqErros                         to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqErros "         to ws-msn-erro-text
+               set ws-erro-e-fatal to true
+               perform finaliza-anormal
+           else
+               set ws-log-erros-aberto to true
+           end-if
+
+      *>   Open i-o - Abre o Arquivo Para Leitura e Escrita
+           open i-o arqCadAlunosIndex
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero (Comando Executado com Sucesso) e Cinco Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if ws-fs-arqCadAlunosIndex  <> 00
+           and ws-fs-arqCadAlunosIndex <> 05 then
+               move 1                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqCadAlunosIndex "    to ws-msn-erro-text
+               set ws-erro-e-fatal to true
+               perform finaliza-anormal
+           end-if
+
+      *>   Open Extend - Abre a Trilha de Auditoria Para Acrescentar Registros
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria  <> 00
+           and ws-fs-arqAuditoria <> 05 then
+               move 11                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqAuditoria "      to ws-msn-erro-text
+               set ws-erro-e-fatal to true
+               perform finaliza-anormal
+           end-if
+
+      *>   Inicialização do Menu
+           move  spaces    to     ws-menu
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fechar-programa
+               move space to ws-sair
+
+      *>       Menu do Programa
+               display "Insira '1' Para Cadastrar Aluno"
+               display "Insira '2' Para Cadastrar Notas"
+               display "Insira '3' Para Consulta Indexada"
+               display "Insira '4' Para Consulta Sequencial"
+               display "Insira '5' Para Deletar"
+               display "Insira '6' Para Alterar"
+               display "Insira '7' Para Consulta Por Nome"
+               display "Insira '8' Para Reativar Cadastro"
+               display "Insira '9' Para Listagem Geral da Turma"
+               display "Insira 'S' Para Sair"
+               accept ws-menu
+
+      *>       Escolha das Opções do Menu do Programa
+               evaluate  ws-menu
+       *>          Cadastrar Aluno
+                   when = '1'
+                       perform cadastrar-aluno
+       *>          Cadastrar Notas
+                   when = '2'
+                       perform cadastrar-notas
+       *>          Fazer Consulta Indexada (Apartir do Ponto Informado)
+                   when = '3'
+                       perform consulta-indexada
+       *>          Fazer Consulta Sequencial de 1 em 1 do Primeiro ao Ultimo ou do Ultimo ao Primeiro
+                   when = '4'
+                       perform consulta-sequencial-next
+       *>          Deletar Cadastro Informado
+                   when = '5'
+                       perform deletar-cadastro
+       *>          Alterar Cadastro Informado
+                   when = '6'
+                       perform alterar-cadastro
+       *>          Consulta Pelo Nome do Aluno (Chave Alternativa)
+                   when = '7'
+                       perform consulta-por-nome
+       *>          Reativar Cadastro Excluido (Inativo)
+                   when = '8'
+                       perform reativar-cadastro
+       *>          Listagem Geral da Turma com Media e Totais
+                   when = '9'
+                       perform listagem-geral
+       *>          Fechar o Programa
+                   when = "S"
+                       perform finaliza
+       *>          Caso a Entrada Inserida Não Seja Nenhuma das Opções do Menu
+                   when other
+                       display "Opcao Invalida!"
+               end-evaluate
+
+           end-perform
+
+      *>   O Aceite Abaixo Serve Unicamente Para Manter a Tela Parada
+           accept ws-aux
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                          Cadastro de Alunos
+      *>------------------------------------------------------------------------
+       cadastrar-aluno section.
+
+           perform until ws-voltar-tela
+
+               display erase
+               display "-------  Cadastro de Alunos -------"
+      *>       Cadastrando os Dados dos Alunos
+               display "Nome do Aluno  : "
+               accept ws-aluno
+
+               display "Endereco       : "
+               accept ws-endereco
+
+               display "Nome da Mae    : "
+               accept ws-mae
+
+               display "Nome do Pai    : "
+               accept ws-pai
+
+               display "Telefone       : "
+               accept ws-telefone
+
+               display "Email          : "
+               accept ws-email
+
+               display "Turma          : "
+               accept ws-turma
+
+      *>       Todo Aluno é Cadastrado Como Ativo
+               set ws-ativo to true
+
+      *>       Informa o Codigo e Grava, Voltando a Pedir o Codigo Caso Ja Exista
+               set ws-cod-nao-gravado to true
+               perform until ws-cod-gravado
+
+                   display "Codigo do Aluno: "
+                   accept ws-cod-aluno
+
+      *>           Escrever Dados no Arquivo
+                   write fd-alunos from ws-alunos
+      *>           Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+                   evaluate ws-fs-arqCadAlunosIndex
+                       when 00
+                           set ws-cod-gravado to true
+      *>                   Registra a Operação na Trilha de Auditoria
+                           move "CADASTRO"      to ws-aud-operacao
+                           move spaces          to ws-aud-dados-antigos
+                           move ws-alunos       to ws-aud-dados-novos
+                           perform gravar-auditoria
+      *>                   Tratamento de Erro - Caso O File Status dê Igual 22 o Codigo Ja Esta Cadastrado
+                       when 22
+                           display "Codigo de Aluno Ja Cadastrado"
+                       when other
+                           move 2                                           to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlunosIndex                     to ws-msn-erro-cod
+                           move "Erro ao Gravar arq. arqCadAlunosIndex "    to ws-msn-erro-text
+                           set ws-erro-nao-fatal to true
+                           perform finaliza-anormal
+                   end-evaluate
+
+               end-perform
+
+      *>       Condição de Saida
+               display " "
+               display "Deseja Cadastrar Mais um Aluno? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       cadastrar-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                          Cadastro de Notas
+      *>------------------------------------------------------------------------
+       cadastrar-notas section.
+
+           perform until ws-voltar-tela
+
+               display erase
+               display "------ Cadastro de Notas ------"
+      *>       Identificando o Aluno
+               display "Informe o Codigo do Aluno: "
+               accept ws-cod-aluno
+
+      *>       Informando as Notas do Aluno - Cada Nota Deve Ficar Entre 0,00 e 10,00
+               display "Informe a Primeira Nota: "
+               accept ws-nota1
+               perform until ws-nota1 <= 10,00
+                   display "Nota Invalida! Informe um Valor Entre 0,00 e 10,00"
+                   display "Informe a Primeira Nota: "
+                   accept ws-nota1
+               end-perform
+
+               display "Informe a Segunda Nota : "
+               accept ws-nota2
+               perform until ws-nota2 <= 10,00
+                   display "Nota Invalida! Informe um Valor Entre 0,00 e 10,00"
+                   display "Informe a Segunda Nota : "
+                   accept ws-nota2
+               end-perform
+
+               display "Informe a Terceira Nota: "
+               accept ws-nota3
+               perform until ws-nota3 <= 10,00
+                   display "Nota Invalida! Informe um Valor Entre 0,00 e 10,00"
+                   display "Informe a Terceira Nota: "
+                   accept ws-nota3
+               end-perform
+
+               display "Informe a Quarta Nota  : "
+               accept ws-nota4
+               perform until ws-nota4 <= 10,00
+                   display "Nota Invalida! Informe um Valor Entre 0,00 e 10,00"
+                   display "Informe a Quarta Nota  : "
+                   accept ws-nota4
+               end-perform
+
+      *>       Salvando as Notas no Arquivo
+               move ws-cod-aluno to fd-cod-aluno *> Preenche a Chave
+               read arqCadAlunosIndex            *> Le o Arquivo
+      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+               if ws-fs-arqCadAlunosIndex  <> 00 then
+      *>           Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
+                   if ws-fs-arqCadAlunosIndex = 23 then
+                       display "Codigo de Aluno Inexistente"
+                   else
+                       move 3                                        to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunosIndex                  to ws-msn-erro-cod
+                       move "Erro ao Ler arq. arqCadAlunosIndex "    to ws-msn-erro-text
+                       set ws-erro-nao-fatal to true
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           Guarda os Dados Antes da Alteração Para a Trilha de Auditoria
+                   move fd-alunos to ws-aud-dados-antigos
+
+                   move ws-notas to fd-notas
+      *>           Reescrevendo Dados
+                   rewrite fd-alunos
+      *>           Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+                   if ws-fs-arqCadAlunosIndex  <> 00 then
+                       move 4                                          to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+                       move "Erro ao Gravar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                       set ws-erro-nao-fatal to true
+                       perform finaliza-anormal
+                   else
+      *>               Registra a Operação na Trilha de Auditoria
+                       move "NOTAS"    to ws-aud-operacao
+                       move fd-alunos  to ws-aud-dados-novos
+                       perform gravar-auditoria
+                   end-if
+               end-if
+
+      *>       Condição de Saida
+               display " "
+               display "Deseja Cadastrar Mais Alguma Nota? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       cadastrar-notas-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>           Rotina de Consulta - Lê o Arquivo de Forma Indexada
+      *>------------------------------------------------------------------------
+       consulta-indexada section.
+
+           display erase
+      *>   Identificando o Aluno
+           display "Informe o Codigo do Aluno a Ser Consultado:"
+           accept ws-cod-aluno
+
+           move ws-cod-aluno to fd-cod-aluno
+      *>   Ler Dados do Arquivo
+           read arqCadAlunosIndex
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero e Dez Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if  ws-fs-arqCadAlunosIndex <> 0
+           and ws-fs-arqCadAlunosIndex <> 10 then
+      *>       Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
+               if ws-fs-arqCadAlunosIndex = 23 then
+                   display "Codigo Informado Invalido!"
+               else
+                   move 5                                         to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAlunosIndex "     to ws-msn-erro-text
+                   set ws-erro-nao-fatal to true
+                   perform finaliza-anormal
+               end-if
+           else
+               move  fd-alunos       to  ws-alunos
+
+      *>       Displays na Tela
+               display "Codigo       : " ws-cod-aluno
+               display "Aluno        : " ws-aluno
+               display "Endereco     : " ws-endereco
+               display "Nome da Mae  : " ws-mae
+               display "Nome do Pai  : " ws-pai
+               display "Telefone     : " ws-telefone
+               display "Email        : " ws-email
+               display "Turma        : " ws-turma
+               display "Situacao     : " ws-status
+               display " "
+               display "Primeira Nota: " ws-nota1
+               display "Segunda Nota : " ws-nota2
+               display "Terceira Nota: " ws-nota3
+               display "Quarta Nota  : " ws-nota4
+           end-if
+
+           .
+       consulta-indexada-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Rotina de Consulta - Lê o Arquivo Pela Chave Alternativa (Nome)
+      *>------------------------------------------------------------------------
+       consulta-por-nome section.
+
+           display erase
+      *>   Identificando o Aluno Pelo Nome (Aceita Nome Completo ou Apenas o Inicio)
+           display "Informe o Nome do Aluno a Ser Consultado:"
+           move spaces to ws-busca-nome
+           accept ws-busca-nome
+
+      *>   Calcula o Tamanho Preenchido do Nome Informado (Sem os Espacos a Direita)
+           move 25 to ws-tam-busca
+           perform until ws-tam-busca = 0
+                    or ws-busca-nome (ws-tam-busca:1) <> space
+               subtract 1 from ws-tam-busca
+           end-perform
+
+           if ws-tam-busca = 0 then
+               move low-values to fd-aluno
+           else
+               move ws-busca-nome to fd-aluno
+           end-if
+
+      *>   Posiciona no Primeiro Registro Cuja Chave Alternativa Seja >= ao Nome Informado
+           start arqCadAlunosIndex key is >= fd-aluno
+
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               display "Nenhum Aluno Encontrado com Este Nome!"
+           else
+               set ws-busca-continuar to true
+               perform until ws-busca-parar
+
+                   read arqCadAlunosIndex next
+
+                   if ws-fs-arqCadAlunosIndex = 10 then
+                       set ws-busca-parar to true
+                   else
+                   if ws-fs-arqCadAlunosIndex <> 0 then
+                       move 5                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunosIndex                   to ws-msn-erro-cod
+                       move "Erro ao Ler arq. arqCadAlunosIndex "     to ws-msn-erro-text
+                       set ws-erro-nao-fatal to true
+                       perform finaliza-anormal
+                       set ws-busca-parar to true
+                   else
+                       if ws-tam-busca > 0
+                       and fd-aluno (1:ws-tam-busca) <> ws-busca-nome (1:ws-tam-busca) then
+                           set ws-busca-parar to true
+                       else
+                           move  fd-alunos       to  ws-alunos
+
+      *>                   Displays na Tela
+                           display "Codigo       : " ws-cod-aluno
+                           display "Aluno        : " ws-aluno
+                           display "Endereco     : " ws-endereco
+                           display "Nome da Mae  : " ws-mae
+                           display "Nome do Pai  : " ws-pai
+                           display "Telefone     : " ws-telefone
+                           display "Email        : " ws-email
+                           display "Turma        : " ws-turma
+                           display "Situacao     : " ws-status
+                           display " "
+                           display "Primeira Nota: " ws-nota1
+                           display "Segunda Nota : " ws-nota2
+                           display "Terceira Nota: " ws-nota3
+                           display "Quarta Nota  : " ws-nota4
+
+                           display " "
+                           display "Deseja Ver o Proximo Aluno com Este Nome? 'S' ou 'V'oltar"
+                           accept ws-sair
+                           if ws-voltar-tela then
+                               set ws-busca-parar to true
+                           end-if
+                       end-if
+                   end-if
+                   end-if
+
+               end-perform
+           end-if
+
+      *>   Zera ws-sair Para Que um "S" Deste Prompt Nunca Vaze Para o Menu
+      *>   Principal (Ele Compartilha o Campo/88 ws-fechar-programa de la) -
+      *>   Cobre Tambem os Casos em Que o Laco Acima Termina Sem Reperguntar
+      *>   (Fim de Arquivo, Nome Nao Confere, Erro Inesperado)
+           move space to ws-sair
+
+           .
+       consulta-por-nome-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Rotina de Consulta - Lê o Arquivo de Forma Sequencial Next
+      *>------------------------------------------------------------------------
+       consulta-sequencial-next section.
+
+           perform until ws-voltar-tela
+
+               display erase
+      *>       Ler Dados do Arquivo
+               read arqCadAlunosIndex next
+      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+               if  ws-fs-arqCadAlunosIndex <> 0  then
+      *>          Tratamento de Erro - Caso O File Status dê Igual a 10 Irá Para a Section de Consulta Sequencial Prev
+                  if ws-fs-arqCadAlunosIndex = 10 then
+                      perform consultar-sequencial-prev
+                  else
+                      move 6                                       to ws-msn-erro-ofsset
+                      move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
+                      move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                      set ws-erro-nao-fatal to true
+                      perform finaliza-anormal
+                  end-if
+               else
+                   move  fd-alunos       to  ws-alunos
+
+      *>            Displays na Tela
+                   display "Codigo       : " ws-cod-aluno
+                   display "Aluno        : " ws-aluno
+                   display "Endereco     : " ws-endereco
+                   display "Nome da Mae  : " ws-mae
+                   display "Nome do Pai  : " ws-pai
+                   display "Telefone     : " ws-telefone
+                   display "Email        : " ws-email
+                   display "Turma        : " ws-turma
+                   display "Situacao     : " ws-status
+                   display " "
+                   display "Primeira Nota: " ws-nota1
+                   display "Segunda Nota : " ws-nota2
+                   display "Terceira Nota: " ws-nota3
+                   display "Quarta Nota  : " ws-nota4
+
+      *>            Condição de Saida
+                   display "Deseja Consultar o Proximo Aluno? 'S' ou 'V'oltar"
+                   accept ws-sair
+               end-if
+
+           end-perform
+
+           .
+       consulta-sequencial-next-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Rotina de Consulta - Lê o Arquivo de Forma Sequencial Prev
+      *>------------------------------------------------------------------------
+       consultar-sequencial-prev section.
+
+           perform until ws-voltar-tela
+
+               display erase
+      *>       Ler Dados do Arquivo
+               read arqCadAlunosIndex previous
+      *>       Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+               if  ws-fs-arqCadAlunosIndex <> 0  then
+      *>          Tratamento de Erro - Caso O File Status dê Igual a 10 Irá Para a Section de Consulta Sequencial Next
+                  if ws-fs-arqCadAlunosIndex = 10 then
+                      perform consulta-sequencial-next
+                  else
+                      move 7                                       to ws-msn-erro-ofsset
+                      move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
+                      move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                      set ws-erro-nao-fatal to true
+                      perform finaliza-anormal
+                  end-if
+               else
+                   move  fd-alunos       to  ws-alunos
+
+      *>            Displays na Tela
+                   display "Codigo       : " ws-cod-aluno
+                   display "Aluno        : " ws-aluno
+                   display "Endereco     : " ws-endereco
+                   display "Nome da Mae  : " ws-mae
+                   display "Nome do Pai  : " ws-pai
+                   display "Telefone     : " ws-telefone
+                   display "Email        : " ws-email
+                   display "Turma        : " ws-turma
+                   display "Situacao     : " ws-status
+                   display " "
+                   display "Primeira Nota: " ws-nota1
+                   display "Segunda Nota : " ws-nota2
+                   display "Terceira Nota: " ws-nota3
+                   display "Quarta Nota  : " ws-nota4
+
+      *>            Condição de Saida
+                   display "Deseja Consultar o Aluno Anterior? 'S' ou 'V'oltar"
+                   accept ws-sair
+               end-if
+
+           end-perform
+
+           .
+       consultar-sequencial-prev-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>      Rotina de Listagem Geral - Um Aluno por Linha, Com Cabeçalho
+      *>      de Pagina e Totais de Aprovados/Reprovados no Final
+      *>------------------------------------------------------------------------
+       listagem-geral section.
+
+      *>   Abre o Relatorio de Listagem Geral Para Escrita
+           open output arqListagemGeral
+           if ws-fs-arqListagemGeral <> 00 then
+               move 14                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqListagemGeral "    to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-lst-pagina
+           move 99 to ws-lst-linhas-pagina        *> Força a Impressão do Cabeçalho no Primeiro Aluno
+           move 0 to ws-lst-qtd-alunos
+           move 0 to ws-lst-qtd-aprovados
+           move 0 to ws-lst-qtd-reprovados
+           move 0 to ws-lst-soma-medias
+
+      *>   Reposiciona no Inicio do Arquivo Pela Chave Primaria (Codigo)
+           move 0 to fd-cod-aluno
+           start arqCadAlunosIndex key is >= fd-cod-aluno
+           set ws-lst-nao-fim to true
+
+      *>   Tratamento de Erro - Cadastro Vazio (ou Sem Registros a Partir da
+      *>   Chave Informada) Gera um Relatorio Com Zero Alunos ao Inves de
+      *>   Deixar a Leitura Seguinte Estourar um Erro Inesperado
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               set ws-lst-eh-fim to true
+           else
+               perform until ws-lst-eh-fim
+
+                   read arqCadAlunosIndex next
+
+                   if ws-fs-arqCadAlunosIndex = 10 then
+                       set ws-lst-eh-fim to true
+                   else
+                       if ws-fs-arqCadAlunosIndex  <> 00 then
+                           move 15                                       to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAlunosIndex                  to ws-msn-erro-cod
+                           move "Erro ao Ler arq. arqCadAlunosIndex "    to ws-msn-erro-text
+                           set ws-erro-nao-fatal to true
+                           perform finaliza-anormal
+                       else
+      *>                   Alunos Inativos (Excluidos) Nao Entram na Listagem
+                           if fd-ativo then
+                               perform imprimir-linha-listagem
+                           end-if
+                       end-if
+                   end-if
+
+               end-perform
+           end-if
+
+           perform imprimir-totais-listagem
+
+      *>   Fecha o Relatorio
+           close arqListagemGeral
+
+           display "Listagem Geral Gerada com Sucesso em arqListagemGeral.txt"
+
+           .
+       listagem-geral-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Imprime o Cabeçalho de Pagina da Listagem Geral
+      *>------------------------------------------------------------------------
+       imprimir-cabecalho-listagem section.
+
+           add 1 to ws-lst-pagina
+           move ws-lst-pagina to ws-lst-pagina-ed
+
+           move spaces to lst-linha
+           string "LISTAGEM GERAL DA TURMA"       delimited by size
+                  "          Pagina: "            delimited by size
+                  ws-lst-pagina-ed                delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 17                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move spaces to lst-linha
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 17                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move spaces to lst-linha
+           string "Codigo  Aluno                      Nota1 Nota2 Nota3 Nota4 Media Situacao" delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 17                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move spaces to lst-linha
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 17                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-lst-linhas-pagina
+
+           .
+       imprimir-cabecalho-listagem-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Imprime Uma Linha da Listagem Geral (Um Aluno)
+      *>------------------------------------------------------------------------
+       imprimir-linha-listagem section.
+
+      *>   Quebra de Pagina a Cada 20 Linhas
+           if ws-lst-linhas-pagina >= 20 then
+               perform imprimir-cabecalho-listagem
+           end-if
+
+           if ws-lst-pagina = 0 then
+               perform imprimir-cabecalho-listagem
+           end-if
+
+           compute ws-lst-media = (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+           if ws-lst-media >= 7,00 then
+               move "Aprovado"  to ws-lst-situacao
+               add 1 to ws-lst-qtd-aprovados
+           else
+               move "Reprovado" to ws-lst-situacao
+               add 1 to ws-lst-qtd-reprovados
+           end-if
+
+           add 1      to ws-lst-qtd-alunos
+           add ws-lst-media to ws-lst-soma-medias
+
+      *>   As Notas e a Media Sao Movidas Para Campos Editados Com o
+      *>   Ponto Decimal (Virgula) Literal Antes do STRING (Ver Motivo
+      *>   Acima, Junto a Declaracao dos Campos ws-lst-...-ed)
+           move fd-nota1    to ws-lst-nota1-ed
+           move fd-nota2    to ws-lst-nota2-ed
+           move fd-nota3    to ws-lst-nota3-ed
+           move fd-nota4    to ws-lst-nota4-ed
+           move ws-lst-media to ws-lst-media-ed
+
+           move spaces to lst-linha
+           string fd-cod-aluno delimited by size
+                  "  "         delimited by size
+                  fd-aluno     delimited by size
+                  " "          delimited by size
+                  ws-lst-nota1-ed delimited by size
+                  " "          delimited by size
+                  ws-lst-nota2-ed delimited by size
+                  " "          delimited by size
+                  ws-lst-nota3-ed delimited by size
+                  " "          delimited by size
+                  ws-lst-nota4-ed delimited by size
+                  " "          delimited by size
+                  ws-lst-media-ed delimited by size
+                  " "          delimited by size
+                  ws-lst-situacao delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 18                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           add 1 to ws-lst-linhas-pagina
+
+           .
+       imprimir-linha-listagem-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Imprime o Resumo Final da Listagem Geral (Media da Turma e Totais)
+      *>------------------------------------------------------------------------
+       imprimir-totais-listagem section.
+
+           if ws-lst-qtd-alunos > 0 then
+               compute ws-lst-media-turma = ws-lst-soma-medias / ws-lst-qtd-alunos
+           else
+               move 0 to ws-lst-media-turma
+           end-if
+
+           move spaces to lst-linha
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 19                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move ws-lst-qtd-alunos     to ws-lst-qtd-alunos-ed
+           move ws-lst-qtd-aprovados  to ws-lst-qtd-aprovados-ed
+           move ws-lst-qtd-reprovados to ws-lst-qtd-reprovados-ed
+
+           move spaces to lst-linha
+           string "Total de Alunos    : " delimited by size
+                  ws-lst-qtd-alunos-ed    delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 19                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move spaces to lst-linha
+           string "Total de Aprovados : " delimited by size
+                  ws-lst-qtd-aprovados-ed delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 19                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move spaces to lst-linha
+           string "Total de Reprovados: " delimited by size
+                  ws-lst-qtd-reprovados-ed delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 19                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           move ws-lst-media-turma to ws-lst-media-turma-ed
+
+           move spaces to lst-linha
+           string "Media da Turma     : " delimited by size
+                  ws-lst-media-turma-ed   delimited by size
+                  into lst-linha
+           end-string
+           write lst-linha
+           if ws-fs-arqListagemGeral <> 00 then
+               move 19                                        to ws-msn-erro-ofsset
+               move ws-fs-arqListagemGeral                    to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqListagemGeral "   to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           .
+       imprimir-totais-listagem-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                  Rotina de Apagar / Delete
+      *>------------------------------------------------------------------------
+       deletar-cadastro section.
+
+           display erase
+      *>   Identificando o Aluno
+           display "Informe o Codigo do Aluno a Ser Excluido:"
+           accept ws-cod-aluno
+
+           move ws-cod-aluno to fd-cod-aluno
+      *>   Le o Registro Para Poder Inativa-lo (Exclusao Logica)
+           read arqCadAlunosIndex
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if  ws-fs-arqCadAlunosIndex <> 0 then
+      *>       Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
+               if ws-fs-arqCadAlunosIndex = 23 then
+                   display "Codigo Informado Invalido!"
+               else
+                   move 8                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCadAlunosIndex "  to ws-msn-erro-text
+                   set ws-erro-nao-fatal to true
+                   perform finaliza-anormal
+               end-if
+           else
+               if fd-inativo then
+                   display "Aluno de Codigo " ws-cod-aluno " Ja Esta Inativo!"
+               else
+      *>           Guarda os Dados Antes da Alteração Para a Trilha de Auditoria
+                   move fd-alunos to ws-aud-dados-antigos
+      *>           Marca o Registro Como Inativo ao Inves de Apagar Fisicamente
+                   set fd-inativo to true
+                   rewrite fd-alunos
+      *>           Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+                   if  ws-fs-arqCadAlunosIndex = 0 then
+                       display "Aluno de Codigo " ws-cod-aluno " Inativado Com Sucesso!"
+      *>               Registra a Operação na Trilha de Auditoria
+                       move "EXCLUSAO"    to ws-aud-operacao
+                       move fd-alunos     to ws-aud-dados-novos
+                       perform gravar-auditoria
+                   else
+                       move 8                                          to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+                       move "Erro ao Gravar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                       set ws-erro-nao-fatal to true
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+
+           .
+       deletar-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>            Rotina de Reativação de Cadastro Inativo
+      *>------------------------------------------------------------------------
+       reativar-cadastro section.
+
+           display erase
+      *>   Identificando o Aluno
+           display "Informe o Codigo do Aluno a Ser Reativado:"
+           accept ws-cod-aluno
+
+           move ws-cod-aluno to fd-cod-aluno
+           read arqCadAlunosIndex
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if  ws-fs-arqCadAlunosIndex <> 0 then
+      *>       Tratamento de Erro - Caso O File Status dê igual 23 o Registro Não Existe (Nesse Caso o Codigo)
+               if ws-fs-arqCadAlunosIndex = 23 then
+                   display "Codigo Informado Invalido!"
+               else
+                   move 8                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCadAlunosIndex "  to ws-msn-erro-text
+                   set ws-erro-nao-fatal to true
+                   perform finaliza-anormal
+               end-if
+           else
+               if fd-ativo then
+                   display "Aluno de Codigo " ws-cod-aluno " Ja Esta Ativo!"
+               else
+      *>           Guarda os Dados Antes da Alteração Para a Trilha de Auditoria
+                   move fd-alunos to ws-aud-dados-antigos
+      *>           Volta o Registro Para Ativo, Sem Perder Nenhum Dado
+                   set fd-ativo to true
+                   rewrite fd-alunos
+      *>           Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+                   if  ws-fs-arqCadAlunosIndex = 0 then
+                       display "Aluno de Codigo " ws-cod-aluno " Reativado Com Sucesso!"
+      *>               Registra a Operação na Trilha de Auditoria
+                       move "REATIVACAO"  to ws-aud-operacao
+                       move fd-alunos     to ws-aud-dados-novos
+                       perform gravar-auditoria
+                   else
+                       move 8                                          to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+                       move "Erro ao Gravar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                       set ws-erro-nao-fatal to true
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-if
+
+           .
+       reativar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de alteração de temperatura
+      *>------------------------------------------------------------------------
+       alterar-cadastro section.
+
+           display erase
+      *>   Identificando o Aluno
+           display "Informe o Codigo do Aluno a Ser Alterado:"
+           accept ws-cod-aluno
+
+           move ws-cod-aluno to fd-cod-aluno
+      *>   Le o Registro Atual Para Poder Localiza-lo e Registrar os Dados Antigos
+           read arqCadAlunosIndex
+           if  ws-fs-arqCadAlunosIndex <> 0 then
+      *>       Tratamento de Erro - Caso O File Status dê Igual 23 o Registro Não Existe (Nesse Caso o Codigo)
+               if ws-fs-arqCadAlunosIndex = 23 then
+                   display "Codigo Informado Invalido!"
+               else
+                   move 9                                          to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                   to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCadAlunosIndex "     to ws-msn-erro-text
+                   set ws-erro-nao-fatal to true
+                   perform finaliza-anormal
+               end-if
+           else
+      *>       Guarda os Dados Antes da Alteração Para a Trilha de Auditoria
+               move fd-alunos to ws-aud-dados-antigos
+
+               display "Altere o Cadastro Informando Todos os Dados: "
+
+      *>       Alterando os Dados do Cadastro
+               display "Aluno      : "
+               accept  ws-aluno
+
+               display "Endereco   : "
+               accept ws-endereco
+
+               display "Nome da Mae: "
+               accept ws-mae
+
+               display "Nome do Pai: "
+               accept ws-pai
+
+               display "Telefone   : "
+               accept ws-telefone
+
+               display "Email      : "
+               accept ws-email
+
+               display "Turma      : "
+               accept ws-turma
+
+      *>       Movendo os Dados Para o Arquivo
+               move ws-aluno     to fd-aluno
+               move ws-endereco  to fd-endereco
+               move ws-mae       to fd-mae
+               move ws-pai       to fd-pai
+               move ws-telefone  to fd-telefone
+               move ws-email     to fd-email
+               move ws-turma     to fd-turma
+
+      *>       Reescrever Dados no Arquivo
+               rewrite fd-alunos
+
+      *>       Tratamento de Erro - Caso O File Status dê Igual Zero a Informação Será Alterada com Sucesso
+               if  ws-fs-arqCadAlunosIndex = 0 then
+                   display "Aluno de Codigo " ws-cod-aluno " Alterado Com Sucesso!"
+      *>           Registra a Operação na Trilha de Auditoria
+                   move "ALTERACAO"  to ws-aud-operacao
+                   move fd-alunos    to ws-aud-dados-novos
+                   perform gravar-auditoria
+               else
+                   move 9                                             to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                       to ws-msn-erro-cod
+                   move "Erro ao Reescrever arq. arqCadAlunosIndex "  to ws-msn-erro-text
+                   set ws-erro-nao-fatal to true
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       alterar-cadastro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>       Grava um Registro na Trilha de Auditoria (Cadastro/Alteração/Exclusão)
+      *>       Espera Que o Chamador Ja Tenha Preenchido ws-cod-aluno,
+      *>       ws-aud-operacao, ws-aud-dados-antigos e ws-aud-dados-novos
+      *>------------------------------------------------------------------------
+       gravar-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move ws-cod-aluno         to aud-cod-aluno
+           move ws-aud-data          to aud-data
+           move ws-aud-hora          to aud-hora
+           move ws-aud-operacao      to aud-operacao
+           move ws-aud-dados-antigos to aud-dados-antigos
+           move ws-aud-dados-novos   to aud-dados-novos
+
+           write aud-registro
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if ws-fs-arqAuditoria <> 00 then
+               move 13                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqAuditoria "    to ws-msn-erro-text
+               set ws-erro-nao-fatal to true
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-auditoria-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Grava um Erro Inesperado no Log de Erros (arqErros)
+      *>       Espera Que o Chamador Ja Tenha Preenchido ws-msn-erro
+      *>------------------------------------------------------------------------
+       registrar-erro section.
+
+           display ws-msn-erro
+
+      *>   So Grava no Log Se o Proprio Log Estiver Aberto (Evita Recursão
+      *>   Quando o Erro Original é a Falha ao Abrir o Próprio arqErros)
+           if ws-log-erros-aberto then
+               accept ws-aud-data from date yyyymmdd
+               accept ws-aud-hora from time
+               move ws-aud-data  to erro-data
+               move ws-aud-hora  to erro-hora
+               move ws-msn-erro  to erro-msn
+               write erro-registro
+           end-if
+
+           .
+       registrar-erro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+      *>   Caso Finalize de Forma Anormal a Mensagem de Erro é Registrada no
+      *>   Log de Erros e, Quando o Arquivo Ainda Está Utilizável, o Usuario
+      *>   Pode Optar por Continuar no Menu ao Inves de Encerrar o Programa
+           display erase
+           perform registrar-erro
+
+           if ws-erro-e-fatal then
+               display "Erro Fatal - Encerrando o Programa"
+               perform fechar-arquivos
+               stop run
+           else
+               display "Deseja Continuar no Programa? 'S' ou 'N'"
+               accept ws-continuar-erro
+               if ws-parar-apos-erro then
+                   perform fechar-arquivos
+                   stop run
+               end-if
+           end-if
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>       Fecha Todos os Arquivos Abertos, Sem Interromper o Fechamento
+      *>       dos Demais Caso um Deles Retorne Erro (Chamado no Encerramento
+      *>       Normal e no Encerramento Antecipado por Erro Fatal)
+      *>------------------------------------------------------------------------
+       fechar-arquivos section.
+
+           close arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               move 10                                         to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+               perform registrar-erro
+           end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 12                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria "      to ws-msn-erro-text
+               perform registrar-erro
+           end-if
+
+           if ws-log-erros-aberto then
+               close arqErros
+           end-if
+
+           .
+       fechar-arquivos-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                          Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           perform fechar-arquivos
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
+
+
