@@ -0,0 +1,332 @@
+      $set sourceformat"free"
+      *>Divisão de Identificação do Programa
+       identification division.
+       program-id. "lista11ex3boletim".
+       author. "Elaine Martina André".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>-----Declaração dos Recursos Externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunosIndex assign to "arqCadAlunosIndex.dat"   *> Select - Add o Nome do Arquivo e Assign - Associa o Arquivo Fisico
+           organization is indexed                                      *> Forma de Organização Dos Dados
+           access mode is sequential                                    *> Somente Percorre do Primeiro ao Ultimo Registro
+           lock mode is automatic                                       *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
+           record key is fd-cod-aluno                                   *> Chave
+           file status is ws-fs-arqCadAlunosIndex.                      *> File Status- Status da Ultima Operação
+
+           select arqBoletim assign to "arqBoletim.txt"                 *> Relatorio de Boletim Para Impressão
+           organization is line sequential
+           file status is ws-fs-arqBoletim.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>Declaração de Variáveis
+       data division.
+
+      *>----Variaveis de Arquivos
+       file section.
+       fd arqCadAlunosIndex.  *> Inicio da Declração das Variaveis do Arquivo
+       01  fd-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-email                            pic x(40).
+           05  fd-turma                            pic x(10).
+           05  fd-status                           pic x(01).
+               88  fd-ativo                             value "A".
+               88  fd-inativo                           value "I".
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+
+       fd arqBoletim.
+       01  bol-linha                               pic x(80).
+
+      *>------------------------------------------------------------------------
+      *>----Variaveis de Trabalho
+       working-storage section.
+       77  ws-fs-arqCadAlunosIndex                 pic  9(02).
+       77  ws-fs-arqBoletim                        pic  9(02).
+
+       77  ws-media                                pic 9(02)v99.
+       77  ws-situacao                             pic x(09).
+
+      *>   Campos Editados Usados Para Imprimir as Notas e a Media Com o
+      *>   Ponto Decimal Literal (Virgula) no Boletim - um STRING de um
+      *>   Campo Numerico Nao Editado Grava Apenas os Digitos (Sem o
+      *>   Ponto) - Ver imprimir-boletim
+       77  ws-nota1-ed                             pic z9,99.
+       77  ws-nota2-ed                             pic z9,99.
+       77  ws-nota3-ed                             pic z9,99.
+       77  ws-nota4-ed                             pic z9,99.
+       77  ws-media-ed                             pic z9,99.
+
+       77  ws-fim-arquivo                          pic x(01).
+          88  ws-nao-fim-arquivo                    value "N".
+          88  ws-eh-fim-arquivo                     value "S".
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+      *>------------------------------------------------------------------------
+
+      *>----Variaveis Para Comunicação Entre Programas
+       linkage section.
+
+      *>----Declaração de Tela
+       screen section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do Corpo do Programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Open Input - Abre o Cadastro Somente Para Leitura
+           open input arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex  <> 00 then
+               move 1                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqCadAlunosIndex "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Open Output - Abre o Relatorio de Boletim Para Escrita
+           open output arqBoletim
+           if ws-fs-arqBoletim  <> 00 then
+               move 2                                     to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                      to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqBoletim "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           set ws-nao-fim-arquivo to true
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   Le o Primeiro Registro do Arquivo
+           perform ler-proximo-aluno
+
+           perform until ws-eh-fim-arquivo
+
+      *>       Alunos Inativos (Excluidos) Nao Entram no Boletim
+               if fd-ativo then
+                   perform calcular-boletim
+                   perform imprimir-boletim
+               end-if
+
+               perform ler-proximo-aluno
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                  Leitura Sequencial do Cadastro
+      *>------------------------------------------------------------------------
+       ler-proximo-aluno section.
+
+           read arqCadAlunosIndex next
+      *>   Tratamento de Erro - Caso O File Status dê Igual a Dez Chegou ao Final do Arquivo
+           if ws-fs-arqCadAlunosIndex = 10 then
+               set ws-eh-fim-arquivo to true
+           else
+               if ws-fs-arqCadAlunosIndex  <> 00 then
+                   move 3                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       ler-proximo-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>            Calculo da Media e da Situação do Aluno
+      *>------------------------------------------------------------------------
+       calcular-boletim section.
+
+           compute ws-media = (fd-nota1 + fd-nota2 + fd-nota3 + fd-nota4) / 4
+
+           if ws-media >= 7,00 then
+               move "Aprovado"  to ws-situacao
+           else
+               move "Reprovado" to ws-situacao
+           end-if
+
+           move fd-nota1 to ws-nota1-ed
+           move fd-nota2 to ws-nota2-ed
+           move fd-nota3 to ws-nota3-ed
+           move fd-nota4 to ws-nota4-ed
+           move ws-media to ws-media-ed
+
+           .
+       calcular-boletim-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                  Impressão do Boletim do Aluno
+      *>------------------------------------------------------------------------
+       imprimir-boletim section.
+
+           move spaces to bol-linha
+           string "===================================================" delimited by size
+                  into bol-linha
+           end-string
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to bol-linha
+           string "Codigo do Aluno: " delimited by size
+                  fd-cod-aluno        delimited by size
+                  "   Aluno: "        delimited by size
+                  fd-aluno            delimited by size
+                  into bol-linha
+           end-string
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to bol-linha
+           string "Primeira Nota: " delimited by size
+                  ws-nota1-ed        delimited by size
+                  "   Segunda Nota: " delimited by size
+                  ws-nota2-ed        delimited by size
+                  into bol-linha
+           end-string
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to bol-linha
+           string "Terceira Nota: " delimited by size
+                  ws-nota3-ed        delimited by size
+                  "   Quarta Nota: " delimited by size
+                  ws-nota4-ed        delimited by size
+                  into bol-linha
+           end-string
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to bol-linha
+           string "Media Final  : " delimited by size
+                  ws-media-ed        delimited by size
+                  "   Situacao: "    delimited by size
+                  ws-situacao        delimited by size
+                  into bol-linha
+           end-string
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to bol-linha
+           write bol-linha
+           if ws-fs-arqBoletim <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       imprimir-boletim-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
+      *>   A Mensagem é Composta por um Código, o File Status e Uma Descrição do Erro que Está Ocorrendo
+           display ws-msn-erro.
+
+           stop run
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                          Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   Fecha os Arquivos
+           close arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               move 5                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqBoletim
+           if ws-fs-arqBoletim <> 0 then
+               move 6                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqBoletim "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Boletim Gerado com Sucesso em arqBoletim.txt"
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
