@@ -0,0 +1,401 @@
+      $set sourceformat"free"
+      *>Divisão de Identificação do Programa
+       identification division.
+       program-id. "lista11ex3carga".
+       author. "Elaine Martina André".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>-----Declaração dos Recursos Externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunosIndex assign to "arqCadAlunosIndex.dat"   *> Select - Add o Nome do Arquivo e Assign - Associa o Arquivo Fisico
+           organization is indexed                                      *> Forma de Organização Dos Dados
+           access mode is dynamic                                       *> Grava Por Chave, Precisa de Acesso Dinamico
+           lock mode is automatic                                       *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
+           record key is fd-cod-aluno                                   *> Chave
+           alternate record key is fd-aluno with duplicates             *> Chave Alternativa - Permite Consulta Pelo Nome
+           file status is ws-fs-arqCadAlunosIndex.                      *> File Status- Status da Ultima Operação
+
+           select arqCargaAlunos assign to "arqCargaAlunos.txt"         *> Arquivo Sequencial da Matricula/Secretaria a Ser Carregado
+           organization is line sequential
+           file status is ws-fs-arqCargaAlunos.
+
+           select arqAuditoria assign to "arqAuditoria.log"             *> Trilha de Auditoria de Cadastro/Alteração/Exclusão
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>Declaração de Variáveis
+       data division.
+
+      *>----Variaveis de Arquivos
+       file section.
+       fd arqCadAlunosIndex.  *> Inicio da Declração das Variaveis do Arquivo
+       01  fd-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-email                            pic x(40).
+           05  fd-turma                            pic x(10).
+           05  fd-status                           pic x(01).
+               88  fd-ativo                             value "A".
+               88  fd-inativo                           value "I".
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+
+      *>   Layout ";" - Mesmo Padrão Gerado Pela Exportação (lista11ex3exportacao)
+       fd arqCargaAlunos.
+       01  carga-linha                             pic x(220).
+
+       fd arqAuditoria.  *> Trilha de Auditoria - Uma Linha por Operação
+       01  aud-registro.
+           05  aud-cod-aluno                       pic 9(03).
+           05  filler                              pic x(01) value space.
+           05  aud-data                            pic 9(08).
+           05  filler                              pic x(01) value space.
+           05  aud-hora                            pic 9(06).
+           05  filler                              pic x(01) value space.
+           05  aud-operacao                        pic x(10).
+           05  filler                              pic x(01) value space.
+           05  aud-dados-antigos                   pic x(200).
+           05  filler                              pic x(01) value space.
+           05  aud-dados-novos                     pic x(200).
+
+      *>------------------------------------------------------------------------
+      *>----Variaveis de Trabalho
+       working-storage section.
+       77  ws-fs-arqCadAlunosIndex                 pic  9(02).
+       77  ws-fs-arqCargaAlunos                    pic  9(02).
+       77  ws-fs-arqAuditoria                      pic  9(02).
+
+       01  ws-alunos.
+           05  ws-cod-aluno                        pic 9(03).
+           05  ws-aluno                            pic x(25).
+           05  ws-endereco                         pic x(35).
+           05  ws-mae                              pic x(25).
+           05  ws-pai                              pic x(25).
+           05  ws-telefone                         pic x(15).
+           05  ws-email                            pic x(40).
+           05  ws-turma                            pic x(10).
+           05  ws-status                           pic x(01).
+               88  ws-ativo                             value "A".
+               88  ws-inativo                           value "I".
+           05  ws-notas.
+               10  ws-nota1                        pic 9(02)v99.
+               10  ws-nota2                        pic 9(02)v99.
+               10  ws-nota3                        pic 9(02)v99.
+               10  ws-nota4                        pic 9(02)v99.
+
+       77  ws-fim-arquivo                          pic x(01).
+          88  ws-nao-fim-arquivo                    value "N".
+          88  ws-eh-fim-arquivo                     value "S".
+
+      *>   Campos Editados Usados na Leitura das Notas - a Exportação Grava
+      *>   as Notas com o Ponto Decimal (Virgula) Literal, Entao um UNSTRING
+      *>   Direto Para um Campo Numerico Com Casas Decimais Assumidas
+      *>   Desalinharia o Valor (Ver Comentario em separar-campos-carga)
+       77  ws-carga-nota1-ed                       pic z9,99.
+       77  ws-carga-nota2-ed                       pic z9,99.
+       77  ws-carga-nota3-ed                       pic z9,99.
+       77  ws-carga-nota4-ed                       pic z9,99.
+
+       77  ws-total-lidos                          pic 9(05) comp.
+       77  ws-total-carregados                     pic 9(05) comp.
+       77  ws-total-duplicados                     pic 9(05) comp.
+
+       77  ws-total-lidos-ed                       pic z(04)9.
+       77  ws-total-carregados-ed                  pic z(04)9.
+       77  ws-total-duplicados-ed                  pic z(04)9.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+
+      *>----Variaveis de Apoio a Trilha de Auditoria
+       01  ws-data-hora-sistema.
+           05  ws-aud-data                         pic 9(08).
+           05  ws-aud-hora                         pic 9(06).
+           05  filler                              pic x(10).
+
+       77  ws-aud-operacao                         pic x(10).
+
+       01  ws-aud-dados-antigos                    pic x(200).
+       01  ws-aud-dados-novos                      pic x(200).
+      *>------------------------------------------------------------------------
+
+      *>----Variaveis Para Comunicação Entre Programas
+       linkage section.
+
+      *>----Declaração de Tela
+       screen section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do Corpo do Programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Open i-o - Abre o Cadastro Para Gravação dos Novos Alunos
+           open i-o arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex  <> 00 then
+               move 1                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqCadAlunosIndex "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Open Input - Abre o Arquivo de Carga com o Novo Cadastro da Turma
+           open input arqCargaAlunos
+           if ws-fs-arqCargaAlunos  <> 00 then
+               move 2                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCargaAlunos                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqCargaAlunos "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Open Extend - Abre a Trilha de Auditoria Para Acrescentar Registros
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria  <> 00
+           and ws-fs-arqAuditoria <> 05 then
+               move 5                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqAuditoria "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           set ws-nao-fim-arquivo to true
+           move 0 to ws-total-lidos
+           move 0 to ws-total-carregados
+           move 0 to ws-total-duplicados
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   Le a Primeira Linha do Arquivo de Carga
+           perform ler-proxima-linha-carga
+
+           perform until ws-eh-fim-arquivo
+
+               perform separar-campos-carga
+               perform gravar-aluno-carga
+
+               perform ler-proxima-linha-carga
+
+           end-perform
+
+           move ws-total-lidos       to ws-total-lidos-ed
+           move ws-total-carregados  to ws-total-carregados-ed
+           move ws-total-duplicados  to ws-total-duplicados-ed
+
+           display "Total de Linhas Lidas       : " ws-total-lidos-ed
+           display "Total de Alunos Carregados  : " ws-total-carregados-ed
+           display "Total de Codigos Duplicados : " ws-total-duplicados-ed
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                  Leitura Sequencial do Arquivo de Carga
+      *>------------------------------------------------------------------------
+       ler-proxima-linha-carga section.
+
+           read arqCargaAlunos next
+      *>   Tratamento de Erro - Caso O File Status dê Igual a Dez Chegou ao Final do Arquivo
+           if ws-fs-arqCargaAlunos = 10 then
+               set ws-eh-fim-arquivo to true
+           else
+               if ws-fs-arqCargaAlunos  <> 00 then
+                   move 3                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqCargaAlunos                    to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCargaAlunos "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   add 1 to ws-total-lidos
+               end-if
+           end-if
+
+           .
+       ler-proxima-linha-carga-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Separa a Linha ";" em Campos e Preenche ws-alunos
+      *>      Layout: Codigo;Aluno;Endereco;Mae;Pai;Telefone;Email;Turma;
+      *>              Status;Nota1;Nota2;Nota3;Nota4
+      *>------------------------------------------------------------------------
+       separar-campos-carga section.
+
+           unstring carga-linha delimited by ";"
+               into ws-cod-aluno
+                    ws-aluno
+                    ws-endereco
+                    ws-mae
+                    ws-pai
+                    ws-telefone
+                    ws-email
+                    ws-turma
+                    ws-status
+                    ws-carga-nota1-ed
+                    ws-carga-nota2-ed
+                    ws-carga-nota3-ed
+                    ws-carga-nota4-ed
+           end-unstring
+
+      *>   Move (Não UNSTRING Direto) Para Realinhar Pelo Ponto Decimal
+      *>   Literal Gravado na Exportação
+           move ws-carga-nota1-ed to ws-nota1
+           move ws-carga-nota2-ed to ws-nota2
+           move ws-carga-nota3-ed to ws-nota3
+           move ws-carga-nota4-ed to ws-nota4
+
+      *>   Respeita o Status Lido do Arquivo de Carga (Preserva Alunos
+      *>   Inativos ao Restaurar um Backup) - So Assume Ativo Quando o
+      *>   Valor Informado For Invalido
+           if not ws-ativo and not ws-inativo then
+               set ws-ativo to true
+           end-if
+
+           .
+       separar-campos-carga-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>      Grava o Aluno no Cadastro, Sinalizando Codigos Ja Existentes
+      *>------------------------------------------------------------------------
+       gravar-aluno-carga section.
+
+           write fd-alunos from ws-alunos
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           evaluate ws-fs-arqCadAlunosIndex
+               when 00
+                   add 1 to ws-total-carregados
+      *>           Registra a Operação na Trilha de Auditoria
+                   move "CARGA"    to ws-aud-operacao
+                   move spaces     to ws-aud-dados-antigos
+                   move fd-alunos  to ws-aud-dados-novos
+                   perform gravar-auditoria
+      *>       Tratamento de Erro - Caso O File Status dê Igual 22 o Codigo Ja Esta Cadastrado
+               when 22
+                   display "Codigo " ws-cod-aluno " Ja Cadastrado - Registro Ignorado"
+                   add 1 to ws-total-duplicados
+               when other
+                   move 4                                           to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                     to ws-msn-erro-cod
+                   move "Erro ao Gravar arq. arqCadAlunosIndex "    to ws-msn-erro-text
+                   perform finaliza-anormal
+           end-evaluate
+
+           .
+       gravar-aluno-carga-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>       Grava um Registro na Trilha de Auditoria (Cadastro/Alteração/Exclusão)
+      *>       Espera Que o Chamador Ja Tenha Preenchido ws-cod-aluno,
+      *>       ws-aud-operacao, ws-aud-dados-antigos e ws-aud-dados-novos
+      *>------------------------------------------------------------------------
+       gravar-auditoria section.
+
+           accept ws-aud-data from date yyyymmdd
+           accept ws-aud-hora from time
+
+           move ws-cod-aluno         to aud-cod-aluno
+           move ws-aud-data          to aud-data
+           move ws-aud-hora          to aud-hora
+           move ws-aud-operacao      to aud-operacao
+           move ws-aud-dados-antigos to aud-dados-antigos
+           move ws-aud-dados-novos   to aud-dados-novos
+
+           write aud-registro
+      *>   Tratamento de Erro - Caso O File Status dê Diferente de Zero Aparecerá a Mensagem de Erro na Section Finaliza Anormal
+           if ws-fs-arqAuditoria <> 00 then
+               move 6                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqAuditoria "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       gravar-auditoria-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
+      *>   A Mensagem é Composta por um Código, o File Status e Uma Descrição do Erro que Está Ocorrendo
+           display ws-msn-erro.
+
+           stop run
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                          Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   Fecha os Arquivos
+           close arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               move 7                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCargaAlunos
+           if ws-fs-arqCargaAlunos <> 0 then
+               move 8                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCargaAlunos                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCargaAlunos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 9                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAuditoria "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Carga do Cadastro Concluida"
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
