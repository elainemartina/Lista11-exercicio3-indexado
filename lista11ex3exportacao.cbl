@@ -0,0 +1,272 @@
+      $set sourceformat"free"
+      *>Divisão de Identificação do Programa
+       identification division.
+       program-id. "lista11ex3exportacao".
+       author. "Elaine Martina André".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão Para Configuração do Ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>------------------------------------------------------------------------
+      *>-----Declaração dos Recursos Externos
+       input-output section.
+       file-control.
+
+           select arqCadAlunosIndex assign to "arqCadAlunosIndex.dat"   *> Select - Add o Nome do Arquivo e Assign - Associa o Arquivo Fisico
+           organization is indexed                                      *> Forma de Organização Dos Dados
+           access mode is sequential                                    *> Somente Percorre do Primeiro ao Ultimo Registro
+           lock mode is automatic                                       *> Para Mais de Um Usuario Usar ao Mesmo Tempo Sem Perder Dados e Sem Ficar Lento
+           record key is fd-cod-aluno                                   *> Chave
+           file status is ws-fs-arqCadAlunosIndex.                      *> File Status- Status da Ultima Operação
+
+           select arqAlunosExport assign to "arqAlunosExport.txt"       *> Copia Sequencial (Backup) do Cadastro
+           organization is line sequential
+           file status is ws-fs-arqAlunosExport.
+
+       i-o-control.
+
+      *>------------------------------------------------------------------------
+      *>Declaração de Variáveis
+       data division.
+
+      *>----Variaveis de Arquivos
+       file section.
+       fd arqCadAlunosIndex.  *> Inicio da Declração das Variaveis do Arquivo
+       01  fd-alunos.
+           05  fd-cod-aluno                        pic 9(03).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-telefone                         pic x(15).
+           05  fd-email                            pic x(40).
+           05  fd-turma                            pic x(10).
+           05  fd-status                           pic x(01).
+               88  fd-ativo                             value "A".
+               88  fd-inativo                           value "I".
+           05  fd-notas.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+
+       fd arqAlunosExport.
+       01  exp-linha                               pic x(220).
+
+      *>------------------------------------------------------------------------
+      *>----Variaveis de Trabalho
+       working-storage section.
+       77  ws-fs-arqCadAlunosIndex                 pic  9(02).
+       77  ws-fs-arqAlunosExport                   pic  9(02).
+
+       77  ws-total-exportado                      pic 9(05) comp.
+
+       77  ws-fim-arquivo                          pic x(01).
+          88  ws-nao-fim-arquivo                    value "N".
+          88  ws-eh-fim-arquivo                     value "S".
+
+      *>   Campos Editados Usados Para Gravar as Notas Com o Ponto Decimal
+      *>   Literal (Virgula) na Linha de Exportação - Ver gravar-linha-export
+       77  ws-exp-nota1-ed                         pic z9,99.
+       77  ws-exp-nota2-ed                         pic z9,99.
+       77  ws-exp-nota3-ed                         pic z9,99.
+       77  ws-exp-nota4-ed                         pic z9,99.
+
+       01 ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
+      *>------------------------------------------------------------------------
+
+      *>----Variaveis Para Comunicação Entre Programas
+       linkage section.
+
+      *>----Declaração de Tela
+       screen section.
+
+      *>------------------------------------------------------------------------
+      *>Declaração do Corpo do Programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>                     Procedimentos de Inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   Open Input - Abre o Cadastro Somente Para Leitura
+           open input arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex  <> 00 then
+               move 1                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqCadAlunosIndex "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   Open Output - Abre o Arquivo de Exportação Para Escrita
+           open output arqAlunosExport
+           if ws-fs-arqAlunosExport  <> 00 then
+               move 2                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExport                   to ws-msn-erro-cod
+               move "Erro ao Abrir arq. arqAlunosExport "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           set ws-nao-fim-arquivo to true
+           move 0 to ws-total-exportado
+
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                         Processamento Principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   Le o Primeiro Registro do Arquivo
+           perform ler-proximo-aluno
+
+           perform until ws-eh-fim-arquivo
+
+               perform gravar-linha-export
+
+               perform ler-proximo-aluno
+
+           end-perform
+
+           display "Total de Alunos Exportados: " ws-total-exportado
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                  Leitura Sequencial do Cadastro
+      *>------------------------------------------------------------------------
+       ler-proximo-aluno section.
+
+           read arqCadAlunosIndex next
+      *>   Tratamento de Erro - Caso O File Status dê Igual a Dez Chegou ao Final do Arquivo
+           if ws-fs-arqCadAlunosIndex = 10 then
+               set ws-eh-fim-arquivo to true
+           else
+               if ws-fs-arqCadAlunosIndex  <> 00 then
+                   move 3                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAlunosIndex                 to ws-msn-erro-cod
+                   move "Erro ao Ler arq. arqCadAlunosIndex "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       ler-proximo-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>          Grava Uma Linha do Arquivo de Exportação (Layout ";")
+      *>------------------------------------------------------------------------
+       gravar-linha-export section.
+
+      *>   As Notas Sao Movidas Para Campos Editados Com o Ponto Decimal
+      *>   (Virgula) Literal, Pois um STRING de fd-notaN Grava Apenas os
+      *>   Digitos (Sem o Ponto), o Que Impede a Reconstituicao do Valor
+      *>   Decimal na Carga (lista11ex3carga) - Ver separar-campos-carga
+           move fd-nota1 to ws-exp-nota1-ed
+           move fd-nota2 to ws-exp-nota2-ed
+           move fd-nota3 to ws-exp-nota3-ed
+           move fd-nota4 to ws-exp-nota4-ed
+
+           move spaces to exp-linha
+           string fd-cod-aluno   delimited by size
+                  ";"            delimited by size
+                  fd-aluno       delimited by size
+                  ";"            delimited by size
+                  fd-endereco    delimited by size
+                  ";"            delimited by size
+                  fd-mae         delimited by size
+                  ";"            delimited by size
+                  fd-pai         delimited by size
+                  ";"            delimited by size
+                  fd-telefone    delimited by size
+                  ";"            delimited by size
+                  fd-email       delimited by size
+                  ";"            delimited by size
+                  fd-turma       delimited by size
+                  ";"            delimited by size
+                  fd-status      delimited by size
+                  ";"            delimited by size
+                  ws-exp-nota1-ed delimited by size
+                  ";"            delimited by size
+                  ws-exp-nota2-ed delimited by size
+                  ";"            delimited by size
+                  ws-exp-nota3-ed delimited by size
+                  ";"            delimited by size
+                  ws-exp-nota4-ed delimited by size
+                  into exp-linha
+           end-string
+
+           write exp-linha
+           if ws-fs-arqAlunosExport <> 00 then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExport                   to ws-msn-erro-cod
+               move "Erro ao Gravar arq. arqAlunosExport "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           add 1 to ws-total-exportado
+
+           .
+       gravar-linha-export-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>                      Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+      *>   Caso Finalize de Forma Anormal a Mensagem de Erro Aparecerá
+      *>   A Mensagem é Composta por um Código, o File Status e Uma Descrição do Erro que Está Ocorrendo
+           display ws-msn-erro.
+
+           stop run
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>                          Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   Fecha os Arquivos
+           close arqCadAlunosIndex
+           if ws-fs-arqCadAlunosIndex <> 0 then
+               move 5                                          to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunosIndex                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAlunosIndex "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAlunosExport
+           if ws-fs-arqAlunosExport <> 0 then
+               move 6                                        to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExport                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqAlunosExport "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Exportação Gerada com Sucesso em arqAlunosExport.txt"
+
+           stop run
+
+           .
+       finaliza-exit.
+           exit.
